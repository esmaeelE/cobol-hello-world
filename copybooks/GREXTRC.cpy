@@ -0,0 +1,22 @@
+000010******************************************************************
+000020* Copybook:    GREXTRC                                           *
+000030* Purpose:     Record layout for the GREETING-EXTRACT interface  *
+000040*              file.  One fixed-width record is written for      *
+000050*              every greeting produced, for the nightly          *
+000060*              reporting suite to pick up and load.              *
+000070* Used by:     HELLO-WORLD                                       *
+000080*                                                                *
+000090* Modification History:                                         *
+000100*   2026-08-08  JHM  Initial version.                            *
+000110*   2026-08-08  JHM  Adopted the shared GREETREC copybook for the *
+000120*                    run-date/recipient-name fields common to    *
+000130*                    the greeting subsystem's record layouts.    *
+000140******************************************************************
+000150
+000160 01  GREXTRC-RECORD.
+000170     COPY GREETREC
+000180         REPLACING ==PREFIX-RUN-DATE== BY ==EXT-RUN-DATE==
+000190         ==PREFIX-RECIPIENT-NAME== BY ==EXT-RECIPIENT-NAME==.
+000200     05  EXT-GREETING-CODE           PIC X(04).
+000210     05  EXT-TIMESTAMP               PIC X(16).
+000220     05  FILLER                      PIC X(02).
