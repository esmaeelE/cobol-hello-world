@@ -0,0 +1,29 @@
+000010******************************************************************
+000020* Copybook:    NAMEREC                                           *
+000030* Purpose:     Record layout for the NAMES-FILE roster used by   *
+000040*              HELLO-WORLD to produce one personalized greeting  *
+000050*              per recipient in a single batch run.              *
+000060* Used by:     HELLO-WORLD                                       *
+000070*                                                                *
+000080* Modification History:                                         *
+000090*   2026-08-08  JHM  Initial version.                            *
+000100*   2026-08-08  JHM  Added NAM-GREETING-CODE so a recipient can  *
+000110*                    carry its own greeting template, for the    *
+000120*                    downstream reporting extract.                *
+000130*   2026-08-08  JHM  Added NAM-LANGUAGE-CODE so a recipient can  *
+000140*                    override the parm record's default language *
+000150*                    for the salutation lookup.                  *
+000160*   2026-08-08  JHM  Adopted the shared GREETREC copybook for the *
+000170*                    run-date/recipient-name fields, which swaps *
+000180*                    their physical order (run-date now precedes *
+000190*                    recipient-name, matching GRPARM/GREXTRC).   *
+000200******************************************************************
+000210
+000220 01  NAMEREC-RECORD.
+000230     05  NAM-SEQUENCE-NO             PIC 9(06).
+000240     COPY GREETREC
+000250         REPLACING ==PREFIX-RUN-DATE== BY ==NAM-RUN-DATE==
+000260         ==PREFIX-RECIPIENT-NAME== BY ==NAM-RECIPIENT-NAME==.
+000270     05  NAM-GREETING-CODE           PIC X(04).
+000280     05  NAM-LANGUAGE-CODE           PIC X(02).
+000290     05  FILLER                      PIC X(04).
