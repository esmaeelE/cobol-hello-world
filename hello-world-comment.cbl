@@ -1,53 +1,692 @@
-      ******************************************************************
-      * Program: Hello World                                           *
-      * Author:  Your Name                                             *
-      * Purpose: Simple demonstration program that displays a message  *
-      * Language: COBOL (free-format source)                           *
-      * Compiler: GnuCOBOL (cobc)                                      *
-      ******************************************************************
-
-       IDENTIFICATION DIVISION.
-      * The Identification Division provides basic information about the program.
-      * It is required and contains metadata like program name and author.
-
-       PROGRAM-ID. HELLO-WORLD.
-      * Defines the name of the program. This is how the program is identified
-      * when compiled with 'cobc -x' (executable).
-
-      ******************************************************************
-
-       ENVIRONMENT DIVISION.
-      * This division specifies the environment in which the program runs.
-      * It includes configuration for input/output, files, etc.
-      * In this simple program, no special environment settings are needed,
-      * so the division is present but empty.
-
-      ******************************************************************
-
-       DATA DIVISION.
-      * The Data Division is used to declare variables, file structures,
-      * working storage, and other data items.
-      * This program has no data requirements, so it remains empty.
-
-      ******************************************************************
-
-       PROCEDURE DIVISION.
-      * The Procedure Division contains the executable logic of the program.
-      * This is where the actual instructions (paragraphs and statements) are written.
-
-       MAIN-PARAGRAPH.
-      * Optional paragraph name for clarity and structure.
-      * You can name paragraphs and PERFORM them if needed.
-
-           DISPLAY "Hello, World!".
-      * Outputs the text "Hello, World!" to the standard output (console/terminal).
-      * No newline is automatically added unless UPON CONSOLE is specified,
-      * but GnuCOBOL typically handles it appropriately.
-
-           STOP RUN.
-      * Terminates the program and returns control to the operating system.
-      * Essential for proper program exit. Returns exit code 0 (success).
-
-      ******************************************************************
-      * End of program                                                 *
-      ******************************************************************
+000010******************************************************************
+000020* Program:     HELLO-WORLD                                       *
+000030* Author:      J. H. Marchetti                                   *
+000040* Installation:Data Processing Center                            *
+000050* Date-Written:2020-01-06                                        *
+000060* Purpose:     Batch job that builds and displays a greeting     *
+000070*              for every recipient on the daily roster.          *
+000080* Language:    COBOL (GnuCOBOL, fixed format)                    *
+000090*                                                                *
+000100* Modification History:                                         *
+000110*   2020-01-06  JHM  Initial version - literal greeting only.    *
+000120*   2026-08-08  JHM  Greeting text is now driven from the        *
+000130*                    GREETING-PARM control file instead of a     *
+000140*                    hard-coded literal.  See copybook GRPARM.   *
+000150*   2026-08-08  JHM  Added AUDIT-LOG so every run leaves an      *
+000160*                    execution record behind for change control. *
+000170*   2026-08-08  JHM  Reworked to loop a personalized greeting    *
+000180*                    over the NAMES-FILE roster instead of a     *
+000190*                    single greeting, with a summary report at   *
+000200*                    end of job.                                 *
+000210*   2026-08-08  JHM  Added checkpoint/restart logic so a rerun   *
+000220*                    after an abend can resume the roster        *
+000230*                    instead of reprocessing it from record one. *
+000240*   2026-08-08  JHM  Added a RUN-MODE switch so TEST runs write  *
+000250*                    to a sandbox audit log instead of the live  *
+000260*                    one, so a dry run is no longer a live run.  *
+000270*   2026-08-08  JHM  Added VALIDATE-RECORD edits and an          *
+000280*                    ERROR-REPORT file so bad roster records are *
+000290*                    rejected instead of producing greetings.    *
+000300*   2026-08-08  JHM  Added the GREETING-EXTRACT interface file   *
+000310*                    for the nightly reporting suite; its        *
+000320*                    dataset name follows RUN-MODE like the      *
+000330*                    audit log does.                              *
+000340*   2026-08-08  JHM  Added a language salutation table so a      *
+000350*                    recipient's own language, or the parm       *
+000360*                    record's default, picks the greeting.       *
+000370*   2026-08-08  JHM  Added a control-totals reconciliation to    *
+000380*                    the summary report for batch sign-off.      *
+000390******************************************************************
+000400
+000410 IDENTIFICATION DIVISION.
+000420 PROGRAM-ID.             HELLO-WORLD.
+000430 AUTHOR.                 J. H. MARCHETTI.
+000440 INSTALLATION.           DATA PROCESSING CENTER.
+000450 DATE-WRITTEN.           2020-01-06.
+000460 DATE-COMPILED.          2026-08-08.
+000470
+000480******************************************************************
+000490* ENVIRONMENT DIVISION                                           *
+000500******************************************************************
+000510 ENVIRONMENT DIVISION.
+000520 CONFIGURATION SECTION.
+000530 SOURCE-COMPUTER.        GNUCOBOL.
+000540 OBJECT-COMPUTER.        GNUCOBOL.
+000550
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT GREETING-PARM   ASSIGN TO GREETPRM
+000590            ORGANIZATION IS LINE SEQUENTIAL
+000600            FILE STATUS IS WS-GREETPRM-STATUS.
+000610
+000620     SELECT NAMES-FILE      ASSIGN TO NAMESFIL
+000630            ORGANIZATION IS LINE SEQUENTIAL
+000640            FILE STATUS IS WS-NAMESFIL-STATUS.
+000650
+000660     SELECT CHECKPOINT-FILE ASSIGN TO WS-CKPTFILE-DSNAME
+000670            ORGANIZATION IS LINE SEQUENTIAL
+000680            FILE STATUS IS WS-CKPTFILE-STATUS.
+000690
+000700     SELECT ERROR-REPORT    ASSIGN TO WS-ERRRPT-DSNAME
+000710            ORGANIZATION IS LINE SEQUENTIAL
+000720            FILE STATUS IS WS-ERRRPT-STATUS.
+000730
+000740     SELECT GREETING-EXTRACT ASSIGN TO WS-EXTRACT-DSNAME
+000750            ORGANIZATION IS SEQUENTIAL
+000760            FILE STATUS IS WS-EXTRACT-STATUS.
+000770
+000780     SELECT AUDIT-LOG       ASSIGN TO WS-AUDITLOG-DSNAME
+000790            ORGANIZATION IS INDEXED
+000800            ACCESS MODE IS SEQUENTIAL
+000810            RECORD KEY IS AUD-RUN-TIMESTAMP
+000820            FILE STATUS IS WS-AUDITLOG-STATUS.
+000830
+000840******************************************************************
+000850* DATA DIVISION                                                  *
+000860******************************************************************
+000870 DATA DIVISION.
+000880 FILE SECTION.
+000890 FD  GREETING-PARM
+000900     RECORDING MODE IS F.
+000910 COPY GRPARM.
+000920
+000930 FD  NAMES-FILE
+000940     RECORDING MODE IS F.
+000950 COPY NAMEREC.
+000960
+000970 FD  CHECKPOINT-FILE
+000980     RECORDING MODE IS F.
+000990 COPY CKPTREC.
+001000
+001010 FD  ERROR-REPORT
+001020     RECORDING MODE IS F.
+001030 COPY ERRREC.
+001040
+001050 FD  GREETING-EXTRACT
+001060     RECORD CONTAINS 60 CHARACTERS
+001070     RECORDING MODE IS F.
+001080 COPY GREXTRC.
+001090
+001100 FD  AUDIT-LOG.
+001110 COPY AUDTREC.
+001120
+001130 WORKING-STORAGE SECTION.
+001140******************************************************************
+001150* File status switches                                          *
+001160******************************************************************
+001170 01  WS-GREETPRM-STATUS      PIC X(02).
+001180     88  WS-GREETPRM-OK               VALUE "00".
+001190
+001200 01  WS-NAMESFIL-STATUS      PIC X(02).
+001210     88  WS-NAMESFIL-OK               VALUE "00".
+001220
+001230 01  WS-CKPTFILE-STATUS      PIC X(02).
+001240     88  WS-CKPTFILE-OK               VALUE "00".
+001250
+001260 01  WS-ERRRPT-STATUS        PIC X(02).
+001270     88  WS-ERRRPT-OK                 VALUE "00".
+001280     88  WS-ERRRPT-NOT-FOUND          VALUE "35".
+001290
+001300 01  WS-EXTRACT-STATUS       PIC X(02).
+001310     88  WS-EXTRACT-OK                VALUE "00".
+001320     88  WS-EXTRACT-NOT-FOUND         VALUE "35".
+001330
+001340 01  WS-AUDITLOG-STATUS      PIC X(02).
+001350     88  WS-AUDITLOG-OK               VALUE "00".
+001360     88  WS-AUDITLOG-NOT-FOUND        VALUE "35".
+001370
+001380 01  WS-EOF-SWITCH            PIC X(01) VALUE "N".
+001390     88  WS-END-OF-NAMES              VALUE "Y".
+001400
+001410******************************************************************
+001420* Run mode work area                                            *
+001430******************************************************************
+001440 01  WS-RUN-MODE              PIC X(04) VALUE "PROD".
+001450     88  WS-TEST-MODE                 VALUE "TEST".
+001460     88  WS-PRODUCTION-MODE           VALUE "PROD".
+001470 01  WS-AUDITLOG-DSNAME       PIC X(08) VALUE "AUDITLOG".
+001480 01  WS-EXTRACT-DSNAME        PIC X(08) VALUE "GREXTRCT".
+001490 01  WS-CKPTFILE-DSNAME       PIC X(08) VALUE "CKPTFILE".
+001500 01  WS-ERRRPT-DSNAME         PIC X(08) VALUE "ERRRPT".
+001510
+001520******************************************************************
+001530* Validation work area                                          *
+001540******************************************************************
+001550 01  WS-VALID-SWITCH          PIC X(01).
+001560     88  WS-RECORD-VALID              VALUE "Y".
+001570     88  WS-RECORD-INVALID            VALUE "N".
+001580 01  WS-REJECT-REASON-CODE    PIC X(04).
+001590 01  WS-REJECT-REASON-TEXT    PIC X(40).
+001600 01  WS-LAST-SEQUENCE-NO      PIC 9(06) VALUE ZERO.
+001610
+001620******************************************************************
+001630* Restart / checkpoint work area                                *
+001640******************************************************************
+001650 01  WS-RESTART-FLAG          PIC X(01) VALUE "N".
+001660     88  WS-RESTART-REQUESTED         VALUE "Y".
+001670 01  WS-CKPT-QUOTIENT         PIC 9(06).
+001680 01  WS-CKPT-REMAINDER        PIC 9(06).
+001690
+001700******************************************************************
+001710* Composed greeting work area                                   *
+001720******************************************************************
+001730 01  WS-GREETING-LINE        PIC X(100).
+001740 01  WS-LANGUAGE-CODE-WORK   PIC X(02).
+001750 01  WS-SALUTATION           PIC X(10).
+001760
+001770******************************************************************
+001780* Multi-language salutation table - one entry per supported      *
+001790* language code, searched by NAM-LANGUAGE-CODE (falling back to  *
+001800* GRP-DEFAULT-LANGUAGE-CODE) when a greeting is composed.        *
+001810******************************************************************
+001820 01  WS-LANGUAGE-TABLE-VALUES.
+001830     05  FILLER              PIC X(12) VALUE "ENHello     ".
+001840     05  FILLER              PIC X(12) VALUE "ESHola      ".
+001850     05  FILLER              PIC X(12) VALUE "FRBonjour   ".
+001860     05  FILLER              PIC X(12) VALUE "DEHallo     ".
+001870     05  FILLER              PIC X(12) VALUE "ITCiao      ".
+001880 01  WS-LANGUAGE-TABLE REDEFINES WS-LANGUAGE-TABLE-VALUES.
+001890     05  LT-ENTRY OCCURS 5 TIMES INDEXED BY WS-LANG-IDX.
+001900         10  LT-LANGUAGE-CODE    PIC X(02).
+001910         10  LT-SALUTATION       PIC X(10).
+001920
+001930******************************************************************
+001940* Run counters                                                  *
+001950******************************************************************
+001960 01  WS-RECORDS-READ          PIC 9(06) VALUE ZERO.
+001970 01  WS-RECORDS-READ-THIS-RUN PIC 9(06) VALUE ZERO.
+001980 01  WS-GREETINGS-PRODUCED    PIC 9(06) VALUE ZERO.
+001990 01  WS-RECORDS-REJECTED      PIC 9(06) VALUE ZERO.
+002000 01  WS-CONTROL-TOTAL         PIC 9(06) VALUE ZERO.
+002010 01  WS-BALANCE-SWITCH        PIC X(01) VALUE "N".
+002020     88  WS-IN-BALANCE                VALUE "Y".
+002030
+002040******************************************************************
+002050* Audit trail work area                                         *
+002060******************************************************************
+002070 01  WS-JOB-NAME              PIC X(08) VALUE "HELLOWLD".
+002080 01  WS-RUN-DATE-8            PIC 9(08).
+002090 01  WS-RUN-TIME-8            PIC 9(08).
+002100 01  WS-START-TIME            PIC X(08).
+002110 01  WS-END-TIME              PIC X(08).
+002120 01  WS-RUN-TIMESTAMP         PIC X(16).
+002130
+002140******************************************************************
+002150* PROCEDURE DIVISION                                             *
+002160******************************************************************
+002170 PROCEDURE DIVISION.
+002180
+002190 0000-MAIN-PARAGRAPH.
+002200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002210     IF RETURN-CODE = 16
+002220         PERFORM 8100-WRITE-AUDIT-RECORD THRU 8100-EXIT
+002230         IF WS-AUDITLOG-OK
+002240             CLOSE AUDIT-LOG
+002250         END-IF
+002260         GO TO 0000-EXIT
+002270     END-IF.
+002280     PERFORM 2000-PROCESS-NAMES THRU 2000-EXIT
+002290         UNTIL WS-END-OF-NAMES
+002300            OR RETURN-CODE NOT = 0.
+002310     PERFORM 9000-SUMMARY-REPORT THRU 9000-EXIT.
+002320     PERFORM 8000-END-OF-JOB THRU 8000-EXIT.
+002330 0000-EXIT.
+002340     STOP RUN.
+002350
+002360******************************************************************
+002370* 1000-INITIALIZE - open the files used by this run, read the    *
+002380*                   control record that drives it, position the *
+002390*                   roster at the correct starting record, and   *
+002400*                   record the time the run started.             *
+002410******************************************************************
+002420 1000-INITIALIZE.
+002430     ACCEPT WS-RUN-DATE-8 FROM DATE YYYYMMDD.
+002440     ACCEPT WS-RUN-TIME-8 FROM TIME.
+002450     MOVE WS-RUN-TIME-8 TO WS-START-TIME.
+002460     STRING WS-RUN-DATE-8 WS-RUN-TIME-8
+002470         DELIMITED BY SIZE
+002480         INTO WS-RUN-TIMESTAMP
+002490     END-STRING.
+002500
+002510     ACCEPT WS-RESTART-FLAG FROM ENVIRONMENT "RESTART-FLAG"
+002520         ON EXCEPTION
+002530             MOVE "N" TO WS-RESTART-FLAG
+002540     END-ACCEPT.
+002550
+002560     ACCEPT WS-RUN-MODE FROM ENVIRONMENT "RUN-MODE"
+002570         ON EXCEPTION
+002580             MOVE "PROD" TO WS-RUN-MODE
+002590     END-ACCEPT.
+002600     IF WS-TEST-MODE
+002610         MOVE "AUDTTEST" TO WS-AUDITLOG-DSNAME
+002620         MOVE "GREXTTST" TO WS-EXTRACT-DSNAME
+002630         MOVE "CKPTTEST" TO WS-CKPTFILE-DSNAME
+002640         MOVE "ERRTTEST" TO WS-ERRRPT-DSNAME
+002650     ELSE
+002660         MOVE "PROD" TO WS-RUN-MODE
+002670         MOVE "AUDITLOG" TO WS-AUDITLOG-DSNAME
+002680         MOVE "GREXTRCT" TO WS-EXTRACT-DSNAME
+002690         MOVE "CKPTFILE" TO WS-CKPTFILE-DSNAME
+002700         MOVE "ERRRPT"   TO WS-ERRRPT-DSNAME
+002710     END-IF.
+002720
+002730     PERFORM 1100-OPEN-AUDIT-LOG THRU 1100-EXIT.
+002740     IF RETURN-CODE = 16
+002750         GO TO 1000-EXIT
+002760     END-IF.
+002770
+002780     OPEN INPUT GREETING-PARM.
+002790     IF NOT WS-GREETPRM-OK
+002800         DISPLAY "HELLO-WORLD: UNABLE TO OPEN GREETING-PARM, "
+002810             "STATUS = " WS-GREETPRM-STATUS
+002820         MOVE 16 TO RETURN-CODE
+002830         MOVE "Y" TO WS-EOF-SWITCH
+002840         GO TO 1000-EXIT
+002850     END-IF.
+002860     READ GREETING-PARM
+002870         AT END
+002880             DISPLAY "HELLO-WORLD: GREETING-PARM IS EMPTY"
+002890             MOVE 16 TO RETURN-CODE
+002900             MOVE "Y" TO WS-EOF-SWITCH
+002910             GO TO 1000-EXIT
+002920     END-READ.
+002930
+002940     OPEN INPUT NAMES-FILE.
+002950     IF NOT WS-NAMESFIL-OK
+002960         DISPLAY "HELLO-WORLD: UNABLE TO OPEN NAMES-FILE, "
+002970             "STATUS = " WS-NAMESFIL-STATUS
+002980         MOVE 16 TO RETURN-CODE
+002990         MOVE "Y" TO WS-EOF-SWITCH
+003000         GO TO 1000-EXIT
+003010     END-IF.
+003020
+003030     IF WS-RESTART-REQUESTED
+003040         OPEN EXTEND ERROR-REPORT
+003050         IF WS-ERRRPT-NOT-FOUND
+003060             OPEN OUTPUT ERROR-REPORT
+003070         END-IF
+003080     ELSE
+003090         OPEN OUTPUT ERROR-REPORT
+003100     END-IF.
+003110     IF NOT WS-ERRRPT-OK
+003120         DISPLAY "HELLO-WORLD: UNABLE TO OPEN ERROR-REPORT, "
+003130             "STATUS = " WS-ERRRPT-STATUS
+003140         MOVE 16 TO RETURN-CODE
+003150         MOVE "Y" TO WS-EOF-SWITCH
+003160         GO TO 1000-EXIT
+003170     END-IF.
+003180
+003190     IF WS-RESTART-REQUESTED
+003200         OPEN EXTEND GREETING-EXTRACT
+003210         IF WS-EXTRACT-NOT-FOUND
+003220             OPEN OUTPUT GREETING-EXTRACT
+003230         END-IF
+003240     ELSE
+003250         OPEN OUTPUT GREETING-EXTRACT
+003260     END-IF.
+003270     IF NOT WS-EXTRACT-OK
+003280         DISPLAY "HELLO-WORLD: UNABLE TO OPEN EXTRACT FILE, "
+003290             "STATUS = " WS-EXTRACT-STATUS
+003300         MOVE 16 TO RETURN-CODE
+003310         MOVE "Y" TO WS-EOF-SWITCH
+003320         GO TO 1000-EXIT
+003330     END-IF.
+003340
+003350     IF WS-RESTART-REQUESTED
+003360         PERFORM 1150-RESTART-SKIP THRU 1150-EXIT
+003370     ELSE
+003380         PERFORM 2900-READ-NAMES-FILE THRU 2900-EXIT
+003390     END-IF.
+003400
+003410 1000-EXIT.
+003420     EXIT.
+003430
+003440******************************************************************
+003450* 1100-OPEN-AUDIT-LOG - open the audit log for update, creating  *
+003460*                       it on the first run if it does not yet   *
+003470*                       exist.                                   *
+003480******************************************************************
+003490 1100-OPEN-AUDIT-LOG.
+003500     OPEN I-O AUDIT-LOG.
+003510     IF WS-AUDITLOG-NOT-FOUND
+003520         OPEN OUTPUT AUDIT-LOG
+003530         CLOSE AUDIT-LOG
+003540         OPEN I-O AUDIT-LOG
+003550     END-IF.
+003560     IF NOT WS-AUDITLOG-OK
+003570         DISPLAY "HELLO-WORLD: UNABLE TO OPEN AUDIT-LOG, "
+003580             "STATUS = " WS-AUDITLOG-STATUS
+003590         MOVE 16 TO RETURN-CODE
+003600     END-IF.
+003610 1100-EXIT.
+003620     EXIT.
+003630
+003640******************************************************************
+003650* 1150-RESTART-SKIP - on a restart after an abend, read the      *
+003660*                     checkpoint file for the number of roster   *
+003670*                     records already processed, and reposition  *
+003680*                     the roster past them so the run resumes    *
+003690*                     with the first unprocessed record.  Also    *
+003700*                     restores the last sequence number seen by  *
+003710*                     the aborted run, so 3000-VALIDATE-RECORD's  *
+003720*                     duplicate/out-of-sequence check still works *
+003730*                     across the restart boundary.                *
+003740******************************************************************
+003750 1150-RESTART-SKIP.
+003760     MOVE ZERO TO CKP-LAST-RECORD-NO.
+003770     MOVE ZERO TO CKP-LAST-SEQUENCE-NO.
+003780     OPEN INPUT CHECKPOINT-FILE.
+003790     IF WS-CKPTFILE-OK
+003800         READ CHECKPOINT-FILE
+003810             AT END
+003820                 MOVE ZERO TO CKP-LAST-RECORD-NO
+003830                 MOVE ZERO TO CKP-LAST-SEQUENCE-NO
+003840         END-READ
+003850         CLOSE CHECKPOINT-FILE
+003860     END-IF.
+003870     MOVE CKP-LAST-SEQUENCE-NO TO WS-LAST-SEQUENCE-NO.
+003880
+003890     PERFORM 2900-READ-NAMES-FILE THRU 2900-EXIT
+003900         UNTIL WS-RECORDS-READ NOT LESS THAN CKP-LAST-RECORD-NO
+003910            OR WS-END-OF-NAMES.
+003920     SUBTRACT WS-RECORDS-READ FROM WS-RECORDS-READ-THIS-RUN.
+003930     IF NOT WS-END-OF-NAMES
+003940         PERFORM 2900-READ-NAMES-FILE THRU 2900-EXIT
+003950     END-IF.
+003960 1150-EXIT.
+003970     EXIT.
+003980
+003990******************************************************************
+004000* 2000-PROCESS-NAMES - validate the roster record currently in   *
+004010*                      the record area; if it is good, build     *
+004020*                      and display its greeting, otherwise       *
+004030*                      reject it; checkpoint every N records      *
+004040*                      read regardless of validity, then read     *
+004050*                      the next.                                  *
+004060******************************************************************
+004070 2000-PROCESS-NAMES.
+004080     PERFORM 3000-VALIDATE-RECORD THRU 3000-EXIT.
+004090     IF WS-RECORD-VALID
+004100         PERFORM 5000-WRITE-GREETING THRU 5000-EXIT
+004110         ADD 1 TO WS-GREETINGS-PRODUCED
+004120     ELSE
+004130         PERFORM 6000-WRITE-ERROR THRU 6000-EXIT
+004140         ADD 1 TO WS-RECORDS-REJECTED
+004150     END-IF.
+004160     PERFORM 7000-CHECKPOINT THRU 7000-EXIT.
+004170     PERFORM 2900-READ-NAMES-FILE THRU 2900-EXIT.
+004180 2000-EXIT.
+004190     EXIT.
+004200
+004210******************************************************************
+004220* 3000-VALIDATE-RECORD - edit the current roster record: reject  *
+004230*                        blank recipient names, non-numeric run  *
+004240*                        dates, and a sequence number that does  *
+004250*                        not strictly increase over the prior     *
+004260*                        record's - the roster's key, catching     *
+004270*                        both an exact duplicate and a repeat      *
+004280*                        that is not adjacent to its first         *
+004290*                        occurrence.                                *
+004300******************************************************************
+004310 3000-VALIDATE-RECORD.
+004320     MOVE "Y" TO WS-VALID-SWITCH.
+004330     MOVE SPACES TO WS-REJECT-REASON-CODE.
+004340     MOVE SPACES TO WS-REJECT-REASON-TEXT.
+004350     IF NAM-RECIPIENT-NAME = SPACES
+004360         MOVE "N"    TO WS-VALID-SWITCH
+004370         MOVE "BLNK" TO WS-REJECT-REASON-CODE
+004380         MOVE "RECIPIENT NAME IS BLANK"
+004390             TO WS-REJECT-REASON-TEXT
+004400     ELSE
+004410         IF NAM-RUN-DATE NOT NUMERIC
+004420             MOVE "N"    TO WS-VALID-SWITCH
+004430             MOVE "DATE" TO WS-REJECT-REASON-CODE
+004440             MOVE "RUN DATE IS NOT NUMERIC"
+004450                 TO WS-REJECT-REASON-TEXT
+004460         ELSE
+004470             IF NAM-SEQUENCE-NO NOT > WS-LAST-SEQUENCE-NO
+004480                 MOVE "N"    TO WS-VALID-SWITCH
+004490                 MOVE "DUPL" TO WS-REJECT-REASON-CODE
+004500                 MOVE "DUPLICATE OR OUT-OF-SEQUENCE KEY"
+004510                     TO WS-REJECT-REASON-TEXT
+004520             END-IF
+004530         END-IF
+004540     END-IF.
+004550     MOVE NAM-SEQUENCE-NO TO WS-LAST-SEQUENCE-NO.
+004560 3000-EXIT.
+004570     EXIT.
+004580
+004590******************************************************************
+004600* 6000-WRITE-ERROR - write the rejected roster record and its    *
+004610*                    reason code to the error report.            *
+004620******************************************************************
+004630 6000-WRITE-ERROR.
+004640     MOVE NAM-SEQUENCE-NO      TO ERR-SEQUENCE-NO.
+004650     MOVE NAM-RECIPIENT-NAME   TO ERR-RECIPIENT-NAME.
+004660     MOVE WS-REJECT-REASON-CODE TO ERR-REASON-CODE.
+004670     MOVE WS-REJECT-REASON-TEXT TO ERR-REASON-TEXT.
+004680     WRITE ERRREC-RECORD.
+004690 6000-EXIT.
+004700     EXIT.
+004710
+004720******************************************************************
+004730* 2900-READ-NAMES-FILE - read the next roster record, setting    *
+004740*                        the end-of-file switch when exhausted.  *
+004750******************************************************************
+004760 2900-READ-NAMES-FILE.
+004770     READ NAMES-FILE
+004780         AT END
+004790             MOVE "Y" TO WS-EOF-SWITCH
+004800     END-READ.
+004810     IF NOT WS-END-OF-NAMES
+004820         ADD 1 TO WS-RECORDS-READ
+004830         ADD 1 TO WS-RECORDS-READ-THIS-RUN
+004840     END-IF.
+004850 2900-EXIT.
+004860     EXIT.
+004870
+004880******************************************************************
+004890* 4000-DETERMINE-LANGUAGE - resolve the salutation to use for the *
+004900*                           current roster record: the recipient's *
+004910*                           own language code if supplied,         *
+004920*                           otherwise the parm record's default,    *
+004930*                           looked up in WS-LANGUAGE-TABLE.        *
+004940******************************************************************
+004950 4000-DETERMINE-LANGUAGE.
+004960     MOVE GRP-DEFAULT-LANGUAGE-CODE TO WS-LANGUAGE-CODE-WORK.
+004970     IF NAM-LANGUAGE-CODE NOT = SPACES
+004980         MOVE NAM-LANGUAGE-CODE TO WS-LANGUAGE-CODE-WORK
+004990     END-IF.
+005000     MOVE "Hello     " TO WS-SALUTATION.
+005010     SET WS-LANG-IDX TO 1.
+005020     SEARCH LT-ENTRY
+005030         AT END
+005040             MOVE "Hello     " TO WS-SALUTATION
+005050         WHEN LT-LANGUAGE-CODE (WS-LANG-IDX)
+005060             = WS-LANGUAGE-CODE-WORK
+005070             MOVE LT-SALUTATION (WS-LANG-IDX) TO WS-SALUTATION
+005080     END-SEARCH.
+005090 4000-EXIT.
+005100     EXIT.
+005110
+005120******************************************************************
+005130* 5000-WRITE-GREETING - compose the greeting for the current     *
+005140*                       roster record and display it.            *
+005150******************************************************************
+005160 5000-WRITE-GREETING.
+005170     PERFORM 4000-DETERMINE-LANGUAGE THRU 4000-EXIT.
+005180     STRING WS-SALUTATION DELIMITED BY "  "
+005190             ", " DELIMITED BY SIZE
+005200             NAM-RECIPIENT-NAME DELIMITED BY "  "
+005210             "!  " DELIMITED BY SIZE
+005220             GRP-MESSAGE-TEXT DELIMITED BY "  "
+005230         INTO WS-GREETING-LINE
+005240     END-STRING.
+005250     DISPLAY WS-GREETING-LINE.
+005260     PERFORM 5100-WRITE-EXTRACT THRU 5100-EXIT.
+005270 5000-EXIT.
+005280     EXIT.
+005290
+005300******************************************************************
+005310* 5100-WRITE-EXTRACT - write the greeting just produced to the   *
+005320*                      GREETING-EXTRACT file for the nightly     *
+005330*                      reporting suite to pick up and load.      *
+005340******************************************************************
+005350 5100-WRITE-EXTRACT.
+005360     MOVE NAM-RUN-DATE      TO EXT-RUN-DATE.
+005370     MOVE NAM-RECIPIENT-NAME TO EXT-RECIPIENT-NAME.
+005380     IF NAM-GREETING-CODE = SPACES
+005390         MOVE GRP-DEFAULT-GREETING-CODE TO EXT-GREETING-CODE
+005400     ELSE
+005410         MOVE NAM-GREETING-CODE TO EXT-GREETING-CODE
+005420     END-IF.
+005430     STRING WS-RUN-DATE-8 WS-RUN-TIME-8
+005440         DELIMITED BY SIZE
+005450         INTO EXT-TIMESTAMP
+005460     END-STRING.
+005470     WRITE GREXTRC-RECORD.
+005480 5100-EXIT.
+005490     EXIT.
+005500
+005510******************************************************************
+005520* 7000-CHECKPOINT - every N records, where N is the checkpoint   *
+005530*                   interval from the parameter record, drop a   *
+005540*                   checkpoint record so a rerun after an abend  *
+005550*                   does not have to reprocess the whole roster. *
+005560******************************************************************
+005570 7000-CHECKPOINT.
+005580     IF GRP-CHECKPOINT-INTERVAL > ZERO
+005590         DIVIDE WS-RECORDS-READ BY GRP-CHECKPOINT-INTERVAL
+005600             GIVING WS-CKPT-QUOTIENT
+005610             REMAINDER WS-CKPT-REMAINDER
+005620         IF WS-CKPT-REMAINDER = ZERO
+005630             PERFORM 7100-WRITE-CHECKPOINT THRU 7100-EXIT
+005640         END-IF
+005650     END-IF.
+005660 7000-EXIT.
+005670     EXIT.
+005680
+005690******************************************************************
+005700* 7100-WRITE-CHECKPOINT - rewrite the checkpoint file with the   *
+005710*                         current roster position and the last   *
+005720*                         sequence number seen, so a restart can  *
+005730*                         resume duplicate/out-of-sequence        *
+005740*                         checking as well as roster position.    *
+005750*                         A failed OPEN or WRITE aborts the run   *
+005760*                         rather than letting the job carry on    *
+005770*                         believing it checkpointed when it did   *
+005780*                         not.                                     *
+005790******************************************************************
+005800 7100-WRITE-CHECKPOINT.
+005810     MOVE WS-RECORDS-READ TO CKP-LAST-RECORD-NO.
+005820     MOVE WS-RECORDS-READ TO CKP-RECORDS-PROCESSED.
+005830     MOVE WS-LAST-SEQUENCE-NO TO CKP-LAST-SEQUENCE-NO.
+005840     OPEN OUTPUT CHECKPOINT-FILE.
+005850     IF NOT WS-CKPTFILE-OK
+005860         DISPLAY "HELLO-WORLD: UNABLE TO OPEN CHECKPOINT-FILE, "
+005870             "STATUS = " WS-CKPTFILE-STATUS
+005880         MOVE 16 TO RETURN-CODE
+005890         GO TO 7100-EXIT
+005900     END-IF.
+005910     WRITE CKPTREC-RECORD.
+005920     IF NOT WS-CKPTFILE-OK
+005930         DISPLAY "HELLO-WORLD: UNABLE TO WRITE CHECKPOINT-FILE, "
+005940             "STATUS = " WS-CKPTFILE-STATUS
+005950         MOVE 16 TO RETURN-CODE
+005960         CLOSE CHECKPOINT-FILE
+005970         GO TO 7100-EXIT
+005980     END-IF.
+005990     CLOSE CHECKPOINT-FILE.
+006000 7100-EXIT.
+006010     EXIT.
+006020
+006030******************************************************************
+006040* 9000-SUMMARY-REPORT - display the end-of-job summary: how      *
+006050*                       many greetings were produced and when    *
+006060*                       the run started and finished.            *
+006070******************************************************************
+006080 9000-SUMMARY-REPORT.
+006090     ACCEPT WS-RUN-TIME-8 FROM TIME.
+006100     MOVE WS-RUN-TIME-8 TO WS-END-TIME.
+006110     DISPLAY "HELLO-WORLD SUMMARY REPORT".
+006120     DISPLAY "  RECORDS READ ......: " WS-RECORDS-READ-THIS-RUN.
+006130     DISPLAY "  GREETINGS PRODUCED .: " WS-GREETINGS-PRODUCED.
+006140     DISPLAY "  RECORDS REJECTED ...: " WS-RECORDS-REJECTED.
+006150     DISPLAY "  RUN START TIME .....: " WS-START-TIME.
+006160     DISPLAY "  RUN END TIME .......: " WS-END-TIME.
+006170     PERFORM 9100-CONTROL-TOTALS THRU 9100-EXIT.
+006180 9000-EXIT.
+006190     EXIT.
+006200
+006210******************************************************************
+006220* 9100-CONTROL-TOTALS - reconcile the run's counters and print a  *
+006230*                       control-totals report for batch sign-off; *
+006240*                       records read must equal greetings          *
+006250*                       produced plus records rejected.            *
+006260******************************************************************
+006270 9100-CONTROL-TOTALS.
+006280     ADD WS-GREETINGS-PRODUCED WS-RECORDS-REJECTED
+006290         GIVING WS-CONTROL-TOTAL.
+006300     IF WS-CONTROL-TOTAL = WS-RECORDS-READ-THIS-RUN
+006310         MOVE "Y" TO WS-BALANCE-SWITCH
+006320     ELSE
+006330         MOVE "N" TO WS-BALANCE-SWITCH
+006340     END-IF.
+006350     DISPLAY "HELLO-WORLD CONTROL TOTALS RECONCILIATION".
+006360     DISPLAY "  RECORDS READ ..............: "
+006370         WS-RECORDS-READ-THIS-RUN.
+006380     DISPLAY "  GREETINGS + REJECTS .......: " WS-CONTROL-TOTAL.
+006390     IF WS-IN-BALANCE
+006400         DISPLAY "  CONTROL TOTALS ARE IN BALANCE"
+006410     ELSE
+006420         DISPLAY "  *** CONTROL TOTALS OUT OF BALANCE ***"
+006430         MOVE 8 TO RETURN-CODE
+006440     END-IF.
+006450 9100-EXIT.
+006460     EXIT.
+006470
+006480******************************************************************
+006490* 8000-END-OF-JOB - write the audit trail record for this run   *
+006500*                   and close down the files it used.           *
+006510******************************************************************
+006520 8000-END-OF-JOB.
+006530     PERFORM 8100-WRITE-AUDIT-RECORD THRU 8100-EXIT.
+006540
+006550     CLOSE GREETING-PARM.
+006560     CLOSE NAMES-FILE.
+006570     CLOSE ERROR-REPORT.
+006580     CLOSE GREETING-EXTRACT.
+006590     CLOSE AUDIT-LOG.
+006600 8000-EXIT.
+006610     EXIT.
+006620
+006630******************************************************************
+006640* 8100-WRITE-AUDIT-RECORD - build and write the audit trail       *
+006650*                           record for this run.  Called both      *
+006660*                           from the normal end-of-job path and,   *
+006670*                           when 1000-INITIALIZE fails, from        *
+006680*                           0000-MAIN-PARAGRAPH directly, so that   *
+006690*                           every run - successful or not - leaves  *
+006700*                           an audit trail entry behind.            *
+006710******************************************************************
+006720 8100-WRITE-AUDIT-RECORD.
+006730     IF WS-AUDITLOG-OK
+006740         ACCEPT WS-RUN-TIME-8 FROM TIME
+006750         MOVE WS-RUN-TIME-8 TO WS-END-TIME
+006760         MOVE WS-RUN-TIMESTAMP TO AUD-RUN-TIMESTAMP
+006770         MOVE WS-JOB-NAME    TO AUD-JOB-NAME
+006780         MOVE WS-START-TIME  TO AUD-START-TIME
+006790         MOVE WS-END-TIME    TO AUD-END-TIME
+006800         MOVE RETURN-CODE    TO AUD-RETURN-CODE
+006810         WRITE AUDTREC-RECORD
+006820             INVALID KEY
+006830                 DISPLAY "HELLO-WORLD: DUPLICATE AUDIT-LOG KEY "
+006840                     AUD-RUN-TIMESTAMP
+006850         END-WRITE
+006860     END-IF.
+006870 8100-EXIT.
+006880     EXIT.
+006890
+006900******************************************************************
+006910* End of program                                                *
+006920******************************************************************
