@@ -0,0 +1,26 @@
+000010******************************************************************
+000020* Copybook:    CKPTREC                                           *
+000030* Purpose:     Record layout for the CHECKPOINT-FILE.  Holds the *
+000040*              roster record number of the last recipient fully *
+000050*              processed, so a rerun after an abend can resume   *
+000060*              instead of starting the roster over from record   *
+000070*              one.  Also carries the last sequence number seen, *
+000080*              so 3000-VALIDATE-RECORD's duplicate/out-of-        *
+000090*              sequence check still works on the first record     *
+000100*              of a restarted run.                                *
+000110* Used by:     HELLO-WORLD                                       *
+000120*                                                                *
+000130* Modification History:                                         *
+000140*   2026-08-08  JHM  Initial version.                            *
+000150*   2026-08-08  JHM  Added CKP-LAST-RECIPIENT-NAME so a restart  *
+000160*                    does not forget the duplicate-check state.  *
+000170*   2026-08-08  JHM  Renamed CKP-LAST-RECIPIENT-NAME to           *
+000180*                    CKP-LAST-SEQUENCE-NO - the duplicate check    *
+000190*                    keys off the roster's actual sequence        *
+000200*                    number, not its free-text recipient name.    *
+000210******************************************************************
+000220
+000230 01  CKPTREC-RECORD.
+000240     05  CKP-LAST-RECORD-NO          PIC 9(06).
+000250     05  CKP-RECORDS-PROCESSED       PIC 9(06).
+000260     05  CKP-LAST-SEQUENCE-NO        PIC 9(06).
