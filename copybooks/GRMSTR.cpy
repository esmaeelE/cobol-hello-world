@@ -0,0 +1,25 @@
+000010******************************************************************
+000020* Copybook:    GRMSTR                                            *
+000030* Purpose:     Record layout for the GREETING-MASTER file.  One  *
+000040*              record per approved greeting template, keyed by  *
+000050*              greeting code, maintained by GREETING-MAINT.      *
+000060*              HELLO-WORLD does not yet read this file; its own  *
+000070*              language salutations are a separate WORKING-      *
+000080*              STORAGE table (see WS-LANGUAGE-TABLE).            *
+000090* Used by:     GREETING-MAINT                                    *
+000100*                                                                *
+000110* Modification History:                                         *
+000120*   2026-08-08  JHM  Initial version.                            *
+000130*   2026-08-08  JHM  Corrected header - HELLO-WORLD does not      *
+000140*                    read GREETING-MASTER; only GREETING-MAINT   *
+000150*                    does.                                       *
+000160******************************************************************
+000170
+000180 01  GRMSTR-RECORD.
+000190     05  GRM-GREETING-CODE           PIC X(04).
+000200     05  GRM-GREETING-TEXT           PIC X(60).
+000210     05  GRM-LANGUAGE-CODE           PIC X(02).
+000220     05  GRM-ACTIVE-FLAG             PIC X(01).
+000230         88  GRM-ACTIVE                      VALUE "Y".
+000240         88  GRM-INACTIVE                    VALUE "N".
+000250     05  GRM-LAST-CHANGE-DATE        PIC X(08).
