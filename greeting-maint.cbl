@@ -0,0 +1,232 @@
+000010******************************************************************
+000020* Program:     GREETING-MAINT                                   *
+000030* Author:      J. H. Marchetti                                   *
+000040* Installation:Data Processing Center                            *
+000050* Date-Written:2026-08-08                                        *
+000060* Purpose:     Simple menu-driven maintenance program so         *
+000070*              operations staff can add, change, delete and      *
+000080*              inquire on GREETING-MASTER templates without      *
+000090*              touching HELLO-WORLD's source or a compile.       *
+000100* Language:    COBOL (GnuCOBOL, fixed format)                    *
+000110*                                                                *
+000120* Modification History:                                         *
+000130*   2026-08-08  JHM  Initial version.                            *
+000140******************************************************************
+000150
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID.             GREETING-MAINT.
+000180 AUTHOR.                 J. H. MARCHETTI.
+000190 INSTALLATION.           DATA PROCESSING CENTER.
+000200 DATE-WRITTEN.           2026-08-08.
+000210 DATE-COMPILED.          2026-08-08.
+000220
+000230******************************************************************
+000240* ENVIRONMENT DIVISION                                           *
+000250******************************************************************
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER.        GNUCOBOL.
+000290 OBJECT-COMPUTER.        GNUCOBOL.
+000300
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT GREETING-MASTER ASSIGN TO GRMASTER
+000340            ORGANIZATION IS INDEXED
+000350            ACCESS MODE IS DYNAMIC
+000360            RECORD KEY IS GRM-GREETING-CODE
+000370            FILE STATUS IS WS-GRMASTER-STATUS.
+000380
+000390******************************************************************
+000400* DATA DIVISION                                                  *
+000410******************************************************************
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  GREETING-MASTER.
+000450 COPY GRMSTR.
+000460
+000470 WORKING-STORAGE SECTION.
+000480******************************************************************
+000490* File status switches                                          *
+000500******************************************************************
+000510 01  WS-GRMASTER-STATUS      PIC X(02).
+000520     88  WS-GRMASTER-OK               VALUE "00".
+000530     88  WS-GRMASTER-CREATED          VALUE "35".
+000540
+000550 01  WS-EXIT-SWITCH           PIC X(01) VALUE "N".
+000560     88  WS-EXIT-REQUESTED            VALUE "Y".
+000570
+000580 01  WS-MENU-CHOICE           PIC X(01).
+000590 01  WS-RUN-DATE-8            PIC 9(08).
+000600
+000610******************************************************************
+000620* PROCEDURE DIVISION                                             *
+000630******************************************************************
+000640 PROCEDURE DIVISION.
+000650
+000660 0000-MAIN-PARAGRAPH.
+000670     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000672     IF RETURN-CODE = 16
+000674         GO TO 0000-EXIT
+000676     END-IF.
+000680     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+000690         UNTIL WS-EXIT-REQUESTED.
+000700     PERFORM 8000-END-OF-JOB THRU 8000-EXIT.
+000705 0000-EXIT.
+000710     STOP RUN.
+000720
+000730******************************************************************
+000740* 1000-INITIALIZE - open the greeting master for update,         *
+000750*                   creating it on the first run if it does not  *
+000760*                   yet exist.                                   *
+000770******************************************************************
+000780 1000-INITIALIZE.
+000790     ACCEPT WS-RUN-DATE-8 FROM DATE YYYYMMDD.
+000800     OPEN I-O GREETING-MASTER.
+000810     IF WS-GRMASTER-CREATED
+000820         OPEN OUTPUT GREETING-MASTER
+000830         CLOSE GREETING-MASTER
+000840         OPEN I-O GREETING-MASTER
+000850     END-IF.
+000860     IF NOT WS-GRMASTER-OK
+000870         DISPLAY "GREETING-MAINT: UNABLE TO OPEN MASTER, "
+000880             "STATUS = " WS-GRMASTER-STATUS
+000890         MOVE 16 TO RETURN-CODE
+000900         MOVE "Y" TO WS-EXIT-SWITCH
+000910     END-IF.
+000920 1000-EXIT.
+000930     EXIT.
+000940
+000950******************************************************************
+000960* 2000-PROCESS-MENU - display the menu, accept a selection, and  *
+000970*                     perform the requested transaction.         *
+000980******************************************************************
+000990 2000-PROCESS-MENU.
+001000     DISPLAY " ".
+001010     DISPLAY "GREETING-MAINT - GREETING TEMPLATE MAINTENANCE".
+001020     DISPLAY "  1.  ADD     A GREETING TEMPLATE".
+001030     DISPLAY "  2.  CHANGE  A GREETING TEMPLATE".
+001040     DISPLAY "  3.  DELETE  A GREETING TEMPLATE".
+001050     DISPLAY "  4.  INQUIRE ON A GREETING TEMPLATE".
+001060     DISPLAY "  5.  EXIT".
+001070     DISPLAY "ENTER SELECTION: " WITH NO ADVANCING.
+001080     ACCEPT WS-MENU-CHOICE.
+001090     EVALUATE WS-MENU-CHOICE
+001100         WHEN "1"
+001110             PERFORM 3000-ADD-GREETING THRU 3000-EXIT
+001120         WHEN "2"
+001130             PERFORM 4000-CHANGE-GREETING THRU 4000-EXIT
+001140         WHEN "3"
+001150             PERFORM 5000-DELETE-GREETING THRU 5000-EXIT
+001160         WHEN "4"
+001170             PERFORM 6000-INQUIRE-GREETING THRU 6000-EXIT
+001180         WHEN "5"
+001190             MOVE "Y" TO WS-EXIT-SWITCH
+001200         WHEN OTHER
+001210             DISPLAY "INVALID SELECTION - PLEASE TRY AGAIN"
+001220     END-EVALUATE.
+001230 2000-EXIT.
+001240     EXIT.
+001250
+001260******************************************************************
+001270* 3000-ADD-GREETING - accept a new greeting template and add it  *
+001280*                     to the master.                             *
+001290******************************************************************
+001300 3000-ADD-GREETING.
+001310     DISPLAY "ENTER GREETING CODE (4 CHARS): " WITH NO ADVANCING.
+001320     ACCEPT GRM-GREETING-CODE.
+001330     DISPLAY "ENTER GREETING TEXT: " WITH NO ADVANCING.
+001340     ACCEPT GRM-GREETING-TEXT.
+001350     DISPLAY "ENTER LANGUAGE CODE (2 CHARS): " WITH NO ADVANCING.
+001360     ACCEPT GRM-LANGUAGE-CODE.
+001370     MOVE "Y" TO GRM-ACTIVE-FLAG.
+001380     MOVE WS-RUN-DATE-8 TO GRM-LAST-CHANGE-DATE.
+001390     WRITE GRMSTR-RECORD
+001400         INVALID KEY
+001410             DISPLAY "GREETING CODE ALREADY EXISTS"
+001420         NOT INVALID KEY
+001430             DISPLAY "GREETING TEMPLATE ADDED"
+001440     END-WRITE.
+001450 3000-EXIT.
+001460     EXIT.
+001470
+001480******************************************************************
+001490* 4000-CHANGE-GREETING - accept a greeting code and, if found,   *
+001500*                        accept and rewrite its text.            *
+001510******************************************************************
+001520 4000-CHANGE-GREETING.
+001530     DISPLAY "ENTER GREETING CODE TO CHANGE: " WITH NO ADVANCING.
+001540     ACCEPT GRM-GREETING-CODE.
+001550     READ GREETING-MASTER
+001560         INVALID KEY
+001570             DISPLAY "GREETING CODE NOT FOUND"
+001580     END-READ.
+001590     IF WS-GRMASTER-OK
+001600         DISPLAY "ENTER NEW GREETING TEXT: " WITH NO ADVANCING
+001610         ACCEPT GRM-GREETING-TEXT
+001620         DISPLAY "ENTER NEW LANGUAGE CODE: " WITH NO ADVANCING
+001630         ACCEPT GRM-LANGUAGE-CODE
+001640         MOVE WS-RUN-DATE-8 TO GRM-LAST-CHANGE-DATE
+001650         REWRITE GRMSTR-RECORD
+001660             INVALID KEY
+001670                 DISPLAY "UNABLE TO REWRITE GREETING TEMPLATE"
+001680             NOT INVALID KEY
+001690                 DISPLAY "GREETING TEMPLATE CHANGED"
+001700         END-REWRITE
+001710     END-IF.
+001720 4000-EXIT.
+001730     EXIT.
+001740
+001750******************************************************************
+001760* 5000-DELETE-GREETING - accept a greeting code and, if found,   *
+001770*                        remove it from the master.              *
+001780******************************************************************
+001790 5000-DELETE-GREETING.
+001800     DISPLAY "ENTER GREETING CODE TO DELETE: " WITH NO ADVANCING.
+001810     ACCEPT GRM-GREETING-CODE.
+001820     READ GREETING-MASTER
+001830         INVALID KEY
+001840             DISPLAY "GREETING CODE NOT FOUND"
+001850     END-READ.
+001860     IF WS-GRMASTER-OK
+001870         DELETE GREETING-MASTER
+001880             INVALID KEY
+001890                 DISPLAY "UNABLE TO DELETE GREETING TEMPLATE"
+001900             NOT INVALID KEY
+001910                 DISPLAY "GREETING TEMPLATE DELETED"
+001920         END-DELETE
+001930     END-IF.
+001940 5000-EXIT.
+001950     EXIT.
+001960
+001970******************************************************************
+001980* 6000-INQUIRE-GREETING - accept a greeting code and display its *
+001990*                         template if found.                     *
+002000******************************************************************
+002010 6000-INQUIRE-GREETING.
+002020     DISPLAY "ENTER GREETING CODE TO INQUIRE: " WITH NO ADVANCING.
+002030     ACCEPT GRM-GREETING-CODE.
+002040     READ GREETING-MASTER
+002050         INVALID KEY
+002060             DISPLAY "GREETING CODE NOT FOUND"
+002070     END-READ.
+002080     IF WS-GRMASTER-OK
+002090         DISPLAY "GREETING CODE ..: " GRM-GREETING-CODE
+002100         DISPLAY "GREETING TEXT ..: " GRM-GREETING-TEXT
+002110         DISPLAY "LANGUAGE CODE ..: " GRM-LANGUAGE-CODE
+002120         DISPLAY "ACTIVE FLAG ....: " GRM-ACTIVE-FLAG
+002130         DISPLAY "LAST CHANGED ...: " GRM-LAST-CHANGE-DATE
+002140     END-IF.
+002150 6000-EXIT.
+002160     EXIT.
+002170
+002180******************************************************************
+002190* 8000-END-OF-JOB - close down the files used by this run.       *
+002200******************************************************************
+002210 8000-END-OF-JOB.
+002220     CLOSE GREETING-MASTER.
+002230 8000-EXIT.
+002240     EXIT.
+002250
+002260******************************************************************
+002270* End of program                                                *
+002280******************************************************************
