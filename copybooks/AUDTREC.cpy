@@ -0,0 +1,18 @@
+000010******************************************************************
+000020* Copybook:    AUDTREC                                           *
+000030* Purpose:     Record layout for the AUDIT-LOG file.  One record *
+000040*              is written per execution of a job, keyed by the   *
+000050*              timestamp the run started, so change-control can  *
+000060*              show an execution history for the job.            *
+000070* Used by:     HELLO-WORLD                                       *
+000080*                                                                *
+000090* Modification History:                                         *
+000100*   2026-08-08  JHM  Initial version.                            *
+000110******************************************************************
+000120
+000130 01  AUDTREC-RECORD.
+000140     05  AUD-RUN-TIMESTAMP           PIC X(16).
+000150     05  AUD-JOB-NAME                PIC X(08).
+000160     05  AUD-START-TIME              PIC X(08).
+000170     05  AUD-END-TIME                PIC X(08).
+000180     05  AUD-RETURN-CODE             PIC 9(04).
