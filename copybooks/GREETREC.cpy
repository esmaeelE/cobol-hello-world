@@ -0,0 +1,20 @@
+000010******************************************************************
+000020* Copybook:    GREETREC                                          *
+000030* Purpose:     Shared layout for the run-date and recipient-name *
+000040*              fields common to the greeting subsystem's record  *
+000050*              layouts, so a field-length change only has to be  *
+000060*              made in one place instead of NAMEREC and GREXTRC  *
+000070*              silently drifting apart over time.                *
+000080*              COPY this member REPLACING each PREFIX-xxx field  *
+000090*              name with the copying record's own field prefix.  *
+000100* Used by:     NAMEREC, GREXTRC                                  *
+000110*                                                                *
+000120* Modification History:                                         *
+000130*   2026-08-08  JHM  Initial version.                            *
+000140*   2026-08-08  JHM  GRPARM dropped its run-date/recipient-name  *
+000150*                    fields (dead since req 002); no longer a     *
+000160*                    user of this copybook.                       *
+000170******************************************************************
+000180
+000190     05  PREFIX-RUN-DATE             PIC X(08).
+000200     05  PREFIX-RECIPIENT-NAME       PIC X(30).
