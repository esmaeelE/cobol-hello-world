@@ -0,0 +1,30 @@
+000010******************************************************************
+000020* Copybook:    GRPARM                                             *
+000030* Purpose:     Record layout for the GREETING-PARM control file.  *
+000040*              One record supplies the message text and the       *
+000050*              default greeting code, language code and           *
+000060*              checkpoint interval that drive a HELLO-WORLD run.  *
+000070* Used by:     HELLO-WORLD                                       *
+000080*                                                                *
+000090* Modification History:                                         *
+000100*   2026-08-08  JHM  Initial version.                            *
+000110*   2026-08-08  JHM  Added greeting/language/checkpoint control  *
+000120*                    fields so the parm record can also drive    *
+000130*                    the batch names run.                        *
+000140*   2026-08-08  JHM  Adopted the shared GREETREC copybook for the *
+000150*                    run-date/recipient-name fields common to the *
+000160*                    greeting subsystem's record layouts.         *
+000170*   2026-08-08  JHM  Dropped the GREETREC run-date/recipient-name *
+000180*                    fields - both have been dead since req 002   *
+000190*                    reworked the program to loop over NAMES-FILE, *
+000200*                    which carries the roster's own run-date and  *
+000210*                    recipient-name for each record.  GRPARM no    *
+000220*                    longer needs GREETREC.                        *
+000230******************************************************************
+000240
+000250 01  GRPARM-RECORD.
+000260     05  GRP-MESSAGE-TEXT            PIC X(60).
+000270     05  GRP-DEFAULT-GREETING-CODE   PIC X(04).
+000280     05  GRP-DEFAULT-LANGUAGE-CODE   PIC X(02).
+000290     05  GRP-CHECKPOINT-INTERVAL     PIC 9(05).
+000300     05  FILLER                      PIC X(49).
