@@ -0,0 +1,21 @@
+000010******************************************************************
+000020* Copybook:    ERRREC                                            *
+000030* Purpose:     Record layout for the ERROR-REPORT file.  One     *
+000040*              record is written for every roster record that   *
+000050*              fails validation, together with a reason code so *
+000060*              operations can see why the record was rejected   *
+000070*              instead of it silently producing a bad greeting. *
+000080* Used by:     HELLO-WORLD                                       *
+000090*                                                                *
+000100* Modification History:                                         *
+000110*   2026-08-08  JHM  Initial version.                            *
+000120*   2026-08-08  JHM  Not converted to the shared GREETREC layout -*
+000130*                    this record carries no run-date field, so   *
+000140*                    only its recipient-name would overlap.      *
+000150******************************************************************
+000160
+000170 01  ERRREC-RECORD.
+000180     05  ERR-SEQUENCE-NO             PIC 9(06).
+000190     05  ERR-RECIPIENT-NAME          PIC X(30).
+000200     05  ERR-REASON-CODE             PIC X(04).
+000210     05  ERR-REASON-TEXT             PIC X(40).
